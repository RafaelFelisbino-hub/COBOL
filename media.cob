@@ -1,23 +1,622 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BagulhoELoucoRapaiz.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUMERO1 PIC 9(2).
-       01 NUMERO2 PIC 9(2).
-       01 NUMERO3 PIC 9(2).
-       01 MEDIA PIC 9(2).
-       PROCEDURE DIVISION.
-       DIS.
-       DISPLAY "Insira o valor do numero 1".
-       ACCEPT NUMERO1.
-       DISPLAY "Insira o valor do numero 2".
-       ACCEPT NUMERO2.
-       DISPLAY "Insira o valor do numero 3".
-       ACCEPT NUMERO3.
-       COMPUTE MEDIA = (NUMERO1 + NUMERO2 + NUMERO3) / 3.
-       IF  MEDIA > 3 THEN
-           DISPLAY 'Aprovado. Media = ', MEDIA
-       ELSE
-           DISPLAY 'Reprovado. Media = ', MEDIA
-       END-IF.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BagulhoELoucoRapaiz.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL STUDENT-IN ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+           SELECT STUDENT-RPT ASSIGN TO "STUDENTS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT STUDENT-RPT-TMP ASSIGN TO "STUDENTS.RPT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-TMP-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "MEDIA.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "MEDIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "MEDIA.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-IN.
+           COPY "student.cpy".
+       FD  STUDENT-RPT.
+       01 STUDENT-RPT-REC PIC X(80).
+       FD  STUDENT-RPT-TMP.
+       01 STUDENT-RPT-TMP-REC PIC X(80).
+       FD  PARM-FILE.
+           COPY "parm.cpy".
+       FD  AUDIT-LOG.
+           COPY "audit.cpy".
+       FD  CHECKPOINT-FILE.
+           COPY "checkpoint.cpy".
+       WORKING-STORAGE SECTION.
+       01 NUMERO1 PIC 9(2)V99.
+       01 NUMERO2 PIC 9(2)V99.
+       01 NUMERO3 PIC 9(2)V99.
+       01 MEDIA PIC 9(2)V99.
+
+       01 WS-STUDENT-STATUS PIC XX.
+       01 WS-RPT-STATUS     PIC XX.
+       01 WS-RPT-TMP-STATUS PIC XX.
+       01 WS-PARM-STATUS    PIC XX.
+       01 WS-LOG-STATUS     PIC XX.
+       01 WS-CKPT-STATUS    PIC XX.
+
+      *> Working area for 130-REMOVER-RODAPE-ANTERIOR, which strips a
+      *> prior run's trailing footer out of STUDENTS.RPT before this
+      *> run appends its own detail rows and footer, so only one
+      *> footer block is ever present at the true end of the file.
+       01 WS-EOF-RPT PIC X VALUE 'N'.
+           88 FIM-RPT-LEITURA VALUE 'S'.
+       01 WS-LINHA-LIDA PIC X(80).
+       01 WS-RPT-BUFFER-QTDE PIC 9 VALUE ZERO.
+       01 WS-RPT-IDX PIC 9.
+       01 WS-RPT-BUFFER-TAB.
+           05 WS-RPT-BUFFER-LINHA OCCURS 3 TIMES PIC X(80).
+       01 WS-OPERADOR PIC X(8).
+       01 WS-DATA-HORA PIC X(26).
+       01 WS-INTERV-CKPT  PIC 9(4) VALUE 25.
+       01 WS-QTDE-JA-PROCESS PIC 9(6) VALUE ZERO.
+       01 WS-QTDE-APROVADOS  PIC 9(6) VALUE ZERO.
+       01 WS-QTDE-EXAME      PIC 9(6) VALUE ZERO.
+       01 WS-QTDE-REPROVADOS PIC 9(6) VALUE ZERO.
+       01 WS-QTDE-REJEITADOS PIC 9(6) VALUE ZERO.
+       01 WS-QTDE-GRADED     PIC 9(6) VALUE ZERO.
+       01 WS-SOMA-MEDIAS     PIC 9(8)V99 VALUE ZERO.
+       01 WS-MEDIA-TURMA     PIC 9(2)V99 VALUE ZERO.
+       01 WS-MAIOR-MEDIA     PIC 9(2)V99 VALUE ZERO.
+       01 WS-MENOR-MEDIA     PIC 9(2)V99 VALUE 99.99.
+       01 WS-QTDE-PROCESSADA PIC 9(6) VALUE ZERO.
+
+      *> Run parameters, defaulted here and overridden by PARM-FILE.
+       01 WS-LIMITE-APROVA PIC 9(2)V99 VALUE 6.00.
+       01 WS-LIMITE-EXAME  PIC 9(2)V99 VALUE 3.00.
+       01 WS-PESO1         PIC 9(3)    VALUE 34.
+       01 WS-PESO2         PIC 9(3)    VALUE 33.
+       01 WS-PESO3         PIC 9(3)    VALUE 33.
+       01 WS-SOMA-PONDERADA PIC 9(5)V9999.
+       01 WS-NOTA-OK PIC X VALUE 'N'.
+           88 NOTA-OK VALUE 'S'.
+       01 WS-ENTRADA         PIC X(6).
+       01 WS-NOTA-NUMVAL     PIC S9(4)V99.
+       01 WS-NOTA-CONVERTIDA PIC 9(2)V99.
+       01 WS-QTDE-CORRECOES  PIC 9(4) VALUE ZERO.
+       01 WS-NOTA-EDITADA    PIC Z9.99.
+
+       01 WS-MODO-LOTE PIC X VALUE 'N'.
+           88 MODO-LOTE        VALUE 'S'.
+           88 MODO-INTERATIVO  VALUE 'N'.
+       01 WS-EOF-STUDENT PIC X VALUE 'N'.
+           88 FIM-STUDENT      VALUE 'S'.
+       01 WS-ALUNO-VALIDO PIC X VALUE 'S'.
+           88 ALUNO-VALIDO     VALUE 'S'.
+           88 ALUNO-INVALIDO   VALUE 'N'.
+
+       01 WS-ALUNO-ID   PIC X(6).
+       01 WS-ALUNO-NOME PIC X(30).
+       01 WS-SITUACAO   PIC X(9).
+
+       01 WS-LINHA-CAB1 PIC X(40) VALUE
+           "Relatorio de Medias - Turma".
+       01 WS-LINHA-CAB2.
+           05 FILLER PIC X(6)  VALUE "ID".
+           05 FILLER PIC X(4)  VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "NOME".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(5)  VALUE "NOTA1".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(5)  VALUE "NOTA2".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(5)  VALUE "NOTA3".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(5)  VALUE "MEDIA".
+           05 FILLER PIC X(2)  VALUE SPACES.
+           05 FILLER PIC X(9)  VALUE "SITUACAO".
+       01 WS-LINHA-DETALHE.
+           05 LD-ID       PIC X(6).
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 LD-NOME     PIC X(30).
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 LD-NUM1     PIC Z9.99.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 LD-NUM2     PIC Z9.99.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 LD-NUM3     PIC Z9.99.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 LD-MEDIA    PIC Z9.99.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 LD-SITUACAO PIC X(9).
+       01 WS-LINHA-RODAPE1.
+           05 FILLER    PIC X(20) VALUE "Total processados: ".
+           05 LR1-TOTAL PIC ZZZZZ9.
+       01 WS-LINHA-RODAPE2.
+           05 FILLER     PIC X(11) VALUE "Aprovados: ".
+           05 LR2-APROV  PIC ZZZZZ9.
+           05 FILLER     PIC X(4)  VALUE SPACES.
+           05 FILLER     PIC X(7)  VALUE "Exame: ".
+           05 LR2-EXAME  PIC ZZZZZ9.
+           05 FILLER     PIC X(4)  VALUE SPACES.
+           05 FILLER     PIC X(12) VALUE "Reprovados: ".
+           05 LR2-REPROV PIC ZZZZZ9.
+           05 FILLER     PIC X(4)  VALUE SPACES.
+           05 FILLER     PIC X(12) VALUE "Rejeitados: ".
+           05 LR2-REJEIT PIC ZZZZZ9.
+       01 WS-LINHA-RODAPE3.
+           05 FILLER     PIC X(16) VALUE "Media da turma: ".
+           05 LR3-MEDIA  PIC Z9.99.
+           05 FILLER     PIC X(4)  VALUE SPACES.
+           05 FILLER     PIC X(7)  VALUE "Maior: ".
+           05 LR3-MAIOR  PIC Z9.99.
+           05 FILLER     PIC X(4)  VALUE SPACES.
+           05 FILLER     PIC X(7)  VALUE "Menor: ".
+           05 LR3-MENOR  PIC Z9.99.
+
+       LINKAGE SECTION.
+       01 LK-ALUNO-ID        PIC X(6).
+       01 LK-ALUNO-NOME      PIC X(30).
+       01 LK-MEDIA-ORIGINAL  PIC 9(2)V99.
+       01 LK-NOTA-EXAME      PIC 9(2)V99.
+       01 LK-MEDIA-FINAL     PIC 9(2)V99.
+       01 LK-SITUACAO-FINAL  PIC X(9).
+
+       PROCEDURE DIVISION.
+       DIS.
+           PERFORM 100-INICIALIZAR.
+           IF MODO-LOTE
+               PERFORM 200-PROCESSAR-LOTE
+           ELSE
+               PERFORM 300-PROCESSAR-INTERATIVO
+           END-IF.
+           PERFORM 900-FINALIZAR.
+           STOP RUN.
+
+       100-INICIALIZAR.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+           PERFORM 110-LER-PARAMETROS.
+           OPEN INPUT STUDENT-IN.
+           IF WS-STUDENT-STATUS = "00"
+               SET MODO-LOTE TO TRUE
+               PERFORM 210-RESTAURAR-CHECKPOINT
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF.
+           PERFORM 120-PREPARAR-RELATORIO.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+               DISPLAY "Erro fatal abrindo MEDIA.LOG. Status="
+                   WS-LOG-STATUS
+               STOP RUN
+           END-IF.
+
+      *> Opens STUDENTS.RPT ready for this run's detail rows. A file
+      *> that doesn't exist yet gets a fresh header; a file left behind
+      *> by an earlier run has its trailing footer stripped first (see
+      *> 130-REMOVER-RODAPE-ANTERIOR) so the file never accumulates
+      *> more than the one footer that belongs at its true end.
+       120-PREPARAR-RELATORIO.
+           OPEN INPUT STUDENT-RPT.
+           IF WS-RPT-STATUS = "00"
+               PERFORM 130-REMOVER-RODAPE-ANTERIOR
+               OPEN EXTEND STUDENT-RPT
+           ELSE
+               OPEN OUTPUT STUDENT-RPT
+               IF WS-RPT-STATUS = "00"
+                   PERFORM 610-GRAVAR-CABECALHO
+               END-IF
+           END-IF.
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "Erro fatal abrindo STUDENTS.RPT. Status="
+                   WS-RPT-STATUS
+               STOP RUN
+           END-IF.
+
+      *> Copies STUDENTS.RPT into STUDENTS.RPT.TMP a line at a time,
+      *> holding back the last three lines read; if those three turn
+      *> out to be a footer block (its last line always starts with
+      *> "Media da turma: "), they are dropped instead of copied.
+      *> STUDENTS.RPT is then rebuilt from the trimmed copy. If the
+      *> temp file can't be opened, the strip is skipped and the
+      *> existing report is left as-is (worst case a stale footer
+      *> stays in place, same as before this paragraph existed).
+       130-REMOVER-RODAPE-ANTERIOR.
+           MOVE ZERO TO WS-RPT-BUFFER-QTDE.
+           MOVE "N" TO WS-EOF-RPT.
+           OPEN OUTPUT STUDENT-RPT-TMP.
+           IF WS-RPT-TMP-STATUS NOT = "00"
+               CLOSE STUDENT-RPT
+               GO TO 130-EXIT
+           END-IF.
+           PERFORM UNTIL FIM-RPT-LEITURA
+               READ STUDENT-RPT INTO WS-LINHA-LIDA
+                   AT END SET FIM-RPT-LEITURA TO TRUE
+               END-READ
+               IF NOT FIM-RPT-LEITURA
+                   PERFORM 131-EMPILHAR-LINHA-RPT
+               END-IF
+           END-PERFORM.
+           IF WS-RPT-BUFFER-QTDE = 3
+               AND WS-RPT-BUFFER-LINHA (3) (1:16) = "Media da turma: "
+               CONTINUE
+           ELSE
+               PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-RPT-IDX > WS-RPT-BUFFER-QTDE
+                   WRITE STUDENT-RPT-TMP-REC FROM
+                       WS-RPT-BUFFER-LINHA (WS-RPT-IDX)
+               END-PERFORM
+           END-IF.
+           CLOSE STUDENT-RPT.
+           CLOSE STUDENT-RPT-TMP.
+           OPEN OUTPUT STUDENT-RPT.
+           OPEN INPUT STUDENT-RPT-TMP.
+           MOVE "N" TO WS-EOF-RPT.
+           PERFORM UNTIL FIM-RPT-LEITURA
+               READ STUDENT-RPT-TMP INTO WS-LINHA-LIDA
+                   AT END SET FIM-RPT-LEITURA TO TRUE
+               END-READ
+               IF NOT FIM-RPT-LEITURA
+                   WRITE STUDENT-RPT-REC FROM WS-LINHA-LIDA
+               END-IF
+           END-PERFORM.
+           CLOSE STUDENT-RPT-TMP.
+           CLOSE STUDENT-RPT.
+       130-EXIT.
+           EXIT.
+
+       131-EMPILHAR-LINHA-RPT.
+           IF WS-RPT-BUFFER-QTDE < 3
+               ADD 1 TO WS-RPT-BUFFER-QTDE
+               MOVE WS-LINHA-LIDA TO
+                   WS-RPT-BUFFER-LINHA (WS-RPT-BUFFER-QTDE)
+           ELSE
+               WRITE STUDENT-RPT-TMP-REC FROM WS-RPT-BUFFER-LINHA (1)
+               MOVE WS-RPT-BUFFER-LINHA (2) TO WS-RPT-BUFFER-LINHA (1)
+               MOVE WS-RPT-BUFFER-LINHA (3) TO WS-RPT-BUFFER-LINHA (2)
+               MOVE WS-LINHA-LIDA TO WS-RPT-BUFFER-LINHA (3)
+           END-IF.
+
+       210-RESTAURAR-CHECKPOINT.
+           MOVE ZERO TO WS-QTDE-JA-PROCESS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CKPT-QTDE-PROCESSADA TO WS-QTDE-JA-PROCESS
+                   MOVE CKPT-QTDE-APROVADOS  TO WS-QTDE-APROVADOS
+                   MOVE CKPT-QTDE-EXAME      TO WS-QTDE-EXAME
+                   MOVE CKPT-QTDE-REPROVADOS TO WS-QTDE-REPROVADOS
+                   MOVE CKPT-QTDE-REJEITADOS TO WS-QTDE-REJEITADOS
+                   MOVE CKPT-QTDE-GRADED     TO WS-QTDE-GRADED
+                   MOVE CKPT-SOMA-MEDIAS     TO WS-SOMA-MEDIAS
+                   MOVE CKPT-MAIOR-MEDIA     TO WS-MAIOR-MEDIA
+                   MOVE CKPT-MENOR-MEDIA     TO WS-MENOR-MEDIA
+               END-IF
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           IF WS-QTDE-JA-PROCESS > ZERO
+               DISPLAY "Retomando apos checkpoint. Ja processados: "
+                   WS-QTDE-JA-PROCESS
+               MOVE WS-QTDE-JA-PROCESS TO WS-QTDE-PROCESSADA
+               PERFORM WS-QTDE-JA-PROCESS TIMES
+                   PERFORM 220-LER-STUDENT
+                   IF FIM-STUDENT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       110-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+               IF WS-PARM-STATUS = "00"
+                   MOVE PARM-LIMITE-APROVA TO WS-LIMITE-APROVA
+                   MOVE PARM-LIMITE-EXAME  TO WS-LIMITE-EXAME
+                   MOVE PARM-PESO1         TO WS-PESO1
+                   MOVE PARM-PESO2         TO WS-PESO2
+                   MOVE PARM-PESO3         TO WS-PESO3
+                   MOVE PARM-INTERV-CKPT   TO WS-INTERV-CKPT
+                   IF (WS-PESO1 + WS-PESO2 + WS-PESO3) NOT = 100
+                       DISPLAY "Pesos invalidos em MEDIA.PARM ("
+                           WS-PESO1 SPACE WS-PESO2 SPACE WS-PESO3
+                           ") - nao somam 100. Usando pesos-padrao "
+                           "34/33/33."
+                       MOVE 34 TO WS-PESO1
+                       MOVE 33 TO WS-PESO2
+                       MOVE 33 TO WS-PESO3
+                   END-IF
+               END-IF
+           END-IF.
+           CLOSE PARM-FILE.
+
+       200-PROCESSAR-LOTE.
+           PERFORM 220-LER-STUDENT.
+           PERFORM UNTIL FIM-STUDENT
+               MOVE ALUNO-ID   TO WS-ALUNO-ID
+               MOVE ALUNO-NOME TO WS-ALUNO-NOME
+               PERFORM 230-VALIDAR-ALUNO
+               IF ALUNO-VALIDO
+                   MOVE ALUNO-NUMERO1 TO NUMERO1
+                   MOVE ALUNO-NUMERO2 TO NUMERO2
+                   MOVE ALUNO-NUMERO3 TO NUMERO3
+                   PERFORM 400-CALCULAR-MEDIA
+               ELSE
+                   MOVE ZERO TO NUMERO1 NUMERO2 NUMERO3 MEDIA
+                   MOVE "Rejeitado" TO WS-SITUACAO
+                   DISPLAY "Registro invalido ignorado: "
+                       WS-ALUNO-ID
+               END-IF
+               PERFORM 600-GRAVAR-DETALHE
+               PERFORM 700-GRAVAR-AUDITORIA
+               PERFORM 800-ATUALIZAR-ESTATISTICAS
+               IF FUNCTION MOD(WS-QTDE-PROCESSADA, WS-INTERV-CKPT) = 0
+                   PERFORM 850-GRAVAR-CHECKPOINT
+               END-IF
+               PERFORM 220-LER-STUDENT
+           END-PERFORM.
+           CLOSE STUDENT-IN.
+           PERFORM 860-LIMPAR-CHECKPOINT.
+
+       230-VALIDAR-ALUNO.
+           MOVE "S" TO WS-ALUNO-VALIDO.
+           IF ALUNO-NUMERO1 NOT NUMERIC
+              OR ALUNO-NUMERO2 NOT NUMERIC
+              OR ALUNO-NUMERO3 NOT NUMERIC
+               MOVE "N" TO WS-ALUNO-VALIDO
+           ELSE
+               IF ALUNO-NUMERO1 > 10.00
+                  OR ALUNO-NUMERO2 > 10.00
+                  OR ALUNO-NUMERO3 > 10.00
+                   MOVE "N" TO WS-ALUNO-VALIDO
+               END-IF
+           END-IF.
+           IF ALUNO-INVALIDO
+               ADD 1 TO WS-QTDE-CORRECOES
+           END-IF.
+
+       850-GRAVAR-CHECKPOINT.
+           MOVE WS-QTDE-PROCESSADA  TO CKPT-QTDE-PROCESSADA.
+           MOVE WS-QTDE-APROVADOS   TO CKPT-QTDE-APROVADOS.
+           MOVE WS-QTDE-EXAME       TO CKPT-QTDE-EXAME.
+           MOVE WS-QTDE-REPROVADOS  TO CKPT-QTDE-REPROVADOS.
+           MOVE WS-QTDE-REJEITADOS  TO CKPT-QTDE-REJEITADOS.
+           MOVE WS-QTDE-GRADED      TO CKPT-QTDE-GRADED.
+           MOVE WS-SOMA-MEDIAS      TO CKPT-SOMA-MEDIAS.
+           MOVE WS-MAIOR-MEDIA      TO CKPT-MAIOR-MEDIA.
+           MOVE WS-MENOR-MEDIA      TO CKPT-MENOR-MEDIA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00" OR WS-CKPT-STATUS = "05"
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "Aviso: falha ao gravar checkpoint MEDIA.CKPT. "
+                   "Status=" WS-CKPT-STATUS
+                   ". Reinicio retomara a partir do ultimo checkpoint "
+                   "valido."
+           END-IF.
+
+       860-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00" OR WS-CKPT-STATUS = "05"
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "Aviso: falha ao limpar checkpoint MEDIA.CKPT. "
+                   "Status=" WS-CKPT-STATUS
+                   ". Um proximo run pode retomar de um checkpoint "
+                   "desatualizado."
+           END-IF.
+
+       220-LER-STUDENT.
+           READ STUDENT-IN
+               AT END
+                   SET FIM-STUDENT TO TRUE
+           END-READ.
+
+       300-PROCESSAR-INTERATIVO.
+           MOVE "CONSOL" TO WS-ALUNO-ID.
+           MOVE SPACES TO WS-ALUNO-NOME.
+           MOVE "N" TO WS-NOTA-OK.
+           PERFORM UNTIL NOTA-OK
+               DISPLAY "Insira o valor do numero 1"
+               ACCEPT WS-ENTRADA
+               PERFORM 500-VALIDAR-NOTA
+           END-PERFORM.
+           MOVE WS-NOTA-CONVERTIDA TO NUMERO1.
+           MOVE "N" TO WS-NOTA-OK.
+           PERFORM UNTIL NOTA-OK
+               DISPLAY "Insira o valor do numero 2"
+               ACCEPT WS-ENTRADA
+               PERFORM 500-VALIDAR-NOTA
+           END-PERFORM.
+           MOVE WS-NOTA-CONVERTIDA TO NUMERO2.
+           MOVE "N" TO WS-NOTA-OK.
+           PERFORM UNTIL NOTA-OK
+               DISPLAY "Insira o valor do numero 3"
+               ACCEPT WS-ENTRADA
+               PERFORM 500-VALIDAR-NOTA
+           END-PERFORM.
+           MOVE WS-NOTA-CONVERTIDA TO NUMERO3.
+           PERFORM 400-CALCULAR-MEDIA.
+           MOVE MEDIA TO WS-NOTA-EDITADA.
+           DISPLAY FUNCTION TRIM(WS-SITUACAO) ". Media = "
+               FUNCTION TRIM(WS-NOTA-EDITADA).
+           PERFORM 600-GRAVAR-DETALHE.
+           PERFORM 700-GRAVAR-AUDITORIA.
+           PERFORM 800-ATUALIZAR-ESTATISTICAS.
+
+       500-VALIDAR-NOTA.
+           MOVE "N" TO WS-NOTA-OK.
+           IF FUNCTION TEST-NUMVAL(WS-ENTRADA) = ZERO
+               COMPUTE WS-NOTA-NUMVAL ROUNDED =
+                   FUNCTION NUMVAL(WS-ENTRADA)
+               IF WS-NOTA-NUMVAL >= ZERO
+                   AND WS-NOTA-NUMVAL <= 10.00
+                   MOVE WS-NOTA-NUMVAL TO WS-NOTA-CONVERTIDA
+                   MOVE "S" TO WS-NOTA-OK
+               END-IF
+           END-IF.
+           IF NOT NOTA-OK
+               ADD 1 TO WS-QTDE-CORRECOES
+               DISPLAY "Valor invalido. Informe uma nota entre 0 e 10."
+           END-IF.
+
+       400-CALCULAR-MEDIA.
+           COMPUTE WS-SOMA-PONDERADA =
+               (NUMERO1 * WS-PESO1) + (NUMERO2 * WS-PESO2)
+               + (NUMERO3 * WS-PESO3).
+           COMPUTE MEDIA ROUNDED = WS-SOMA-PONDERADA / 100.
+           EVALUATE TRUE
+               WHEN MEDIA > WS-LIMITE-APROVA
+                   MOVE "Aprovado" TO WS-SITUACAO
+               WHEN MEDIA > WS-LIMITE-EXAME
+                   MOVE "Exame" TO WS-SITUACAO
+               WHEN OTHER
+                   MOVE "Reprovado" TO WS-SITUACAO
+           END-EVALUATE.
+
+       600-GRAVAR-DETALHE.
+           MOVE WS-ALUNO-ID   TO LD-ID.
+           MOVE WS-ALUNO-NOME TO LD-NOME.
+           MOVE NUMERO1       TO LD-NUM1.
+           MOVE NUMERO2       TO LD-NUM2.
+           MOVE NUMERO3       TO LD-NUM3.
+           MOVE MEDIA         TO LD-MEDIA.
+           MOVE WS-SITUACAO   TO LD-SITUACAO.
+           WRITE STUDENT-RPT-REC FROM WS-LINHA-DETALHE.
+
+       800-ATUALIZAR-ESTATISTICAS.
+           ADD 1 TO WS-QTDE-PROCESSADA.
+           EVALUATE WS-SITUACAO
+               WHEN "Aprovado"
+                   ADD 1 TO WS-QTDE-APROVADOS
+                   ADD 1 TO WS-QTDE-GRADED
+               WHEN "Exame"
+                   ADD 1 TO WS-QTDE-EXAME
+                   ADD 1 TO WS-QTDE-GRADED
+               WHEN "Rejeitado"
+                   ADD 1 TO WS-QTDE-REJEITADOS
+               WHEN OTHER
+                   ADD 1 TO WS-QTDE-REPROVADOS
+                   ADD 1 TO WS-QTDE-GRADED
+           END-EVALUATE.
+           IF WS-SITUACAO NOT = "Rejeitado"
+               ADD MEDIA TO WS-SOMA-MEDIAS
+               IF MEDIA > WS-MAIOR-MEDIA
+                   MOVE MEDIA TO WS-MAIOR-MEDIA
+               END-IF
+               IF MEDIA < WS-MENOR-MEDIA
+                   MOVE MEDIA TO WS-MENOR-MEDIA
+               END-IF
+           END-IF.
+
+       700-GRAVAR-AUDITORIA.
+           MOVE WS-DATA-HORA  TO AUDIT-DATA-HORA.
+           MOVE WS-OPERADOR   TO AUDIT-OPERADOR.
+           MOVE WS-ALUNO-ID   TO AUDIT-ALUNO-ID.
+           MOVE NUMERO1       TO AUDIT-NUMERO1.
+           MOVE NUMERO2       TO AUDIT-NUMERO2.
+           MOVE NUMERO3       TO AUDIT-NUMERO3.
+           MOVE MEDIA         TO AUDIT-MEDIA.
+           MOVE WS-SITUACAO   TO AUDIT-SITUACAO.
+           WRITE AUDIT-REC.
+
+       610-GRAVAR-CABECALHO.
+           WRITE STUDENT-RPT-REC FROM WS-LINHA-CAB1.
+           WRITE STUDENT-RPT-REC FROM WS-LINHA-CAB2.
+
+       620-GRAVAR-RODAPE.
+           IF WS-QTDE-GRADED > ZERO
+               COMPUTE WS-MEDIA-TURMA ROUNDED =
+                   WS-SOMA-MEDIAS / WS-QTDE-GRADED
+           END-IF.
+           MOVE WS-QTDE-PROCESSADA  TO LR1-TOTAL.
+           MOVE WS-QTDE-APROVADOS   TO LR2-APROV.
+           MOVE WS-QTDE-EXAME       TO LR2-EXAME.
+           MOVE WS-QTDE-REPROVADOS  TO LR2-REPROV.
+           MOVE WS-QTDE-REJEITADOS  TO LR2-REJEIT.
+           MOVE WS-MEDIA-TURMA      TO LR3-MEDIA.
+           MOVE WS-MAIOR-MEDIA      TO LR3-MAIOR.
+           MOVE WS-MENOR-MEDIA      TO LR3-MENOR.
+           WRITE STUDENT-RPT-REC FROM WS-LINHA-RODAPE1.
+           WRITE STUDENT-RPT-REC FROM WS-LINHA-RODAPE2.
+           WRITE STUDENT-RPT-REC FROM WS-LINHA-RODAPE3.
+           DISPLAY "Total processados: " WS-QTDE-PROCESSADA.
+           DISPLAY "Aprovados: " WS-QTDE-APROVADOS
+               " Exame: " WS-QTDE-EXAME
+               " Reprovados: " WS-QTDE-REPROVADOS
+               " Rejeitados: " WS-QTDE-REJEITADOS.
+           DISPLAY "Media da turma: " LR3-MEDIA
+               " Maior: " LR3-MAIOR
+               " Menor: " LR3-MENOR.
+
+       900-FINALIZAR.
+           PERFORM 620-GRAVAR-RODAPE.
+           DISPLAY "Correcoes de digitacao nesta execucao: "
+               WS-QTDE-CORRECOES.
+           CLOSE STUDENT-RPT.
+           CLOSE AUDIT-LOG.
+
+       1000-REAVALIA-EXAME.
+       ENTRY "REAVALIA-EXAME" USING LK-ALUNO-ID LK-ALUNO-NOME
+           LK-MEDIA-ORIGINAL LK-NOTA-EXAME
+           LK-MEDIA-FINAL LK-SITUACAO-FINAL.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+           PERFORM 110-LER-PARAMETROS.
+           COMPUTE LK-MEDIA-FINAL ROUNDED =
+               (LK-MEDIA-ORIGINAL + LK-NOTA-EXAME) / 2.
+           IF LK-MEDIA-FINAL > WS-LIMITE-APROVA
+               MOVE "Aprovado" TO LK-SITUACAO-FINAL
+           ELSE
+               MOVE "Reprovado" TO LK-SITUACAO-FINAL
+           END-IF.
+           MOVE LK-ALUNO-ID       TO WS-ALUNO-ID.
+           MOVE LK-ALUNO-NOME     TO WS-ALUNO-NOME.
+           MOVE LK-MEDIA-ORIGINAL TO NUMERO1.
+           MOVE LK-NOTA-EXAME     TO NUMERO2.
+           MOVE ZERO              TO NUMERO3.
+           MOVE LK-MEDIA-FINAL    TO MEDIA.
+           MOVE LK-SITUACAO-FINAL TO WS-SITUACAO.
+           PERFORM 950-GRAVAR-REAVALIACAO.
+           GOBACK.
+
+      *> Appends the recovery-exam final verdict to STUDENTS.RPT and
+      *> MEDIA.LOG so it is as durable as the report/audit trail written
+      *> by a normal grading run. Opens and closes both files itself
+      *> since REAVALIA-EXAME is normally called as a follow-up run,
+      *> after DIS has already closed them.
+       950-GRAVAR-REAVALIACAO.
+           OPEN EXTEND STUDENT-RPT.
+           IF WS-RPT-STATUS NOT = "00"
+               OPEN OUTPUT STUDENT-RPT
+               IF WS-RPT-STATUS = "00"
+                   PERFORM 610-GRAVAR-CABECALHO
+               END-IF
+           END-IF.
+           IF WS-RPT-STATUS = "00"
+               PERFORM 600-GRAVAR-DETALHE
+               CLOSE STUDENT-RPT
+           ELSE
+               DISPLAY "Erro fatal abrindo STUDENTS.RPT em "
+                   "REAVALIA-EXAME. Status=" WS-RPT-STATUS
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF WS-LOG-STATUS = "00" OR WS-LOG-STATUS = "05"
+               PERFORM 700-GRAVAR-AUDITORIA
+               CLOSE AUDIT-LOG
+           ELSE
+               DISPLAY "Erro fatal abrindo MEDIA.LOG em "
+                   "REAVALIA-EXAME. Status=" WS-LOG-STATUS
+           END-IF.

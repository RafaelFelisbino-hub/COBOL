@@ -0,0 +1,16 @@
+      *> Restart point for the batch roster run: how many STUDENT-IN
+      *> records had already been graded when this was last written,
+      *> plus the running class-statistics accumulators, so a restart
+      *> picks the summary back up instead of starting it over from
+      *> zero. Cleared (written empty) once the whole roster has been
+      *> consumed successfully.
+       01 CHECKPOINT-REC.
+           05 CKPT-QTDE-PROCESSADA PIC 9(6).
+           05 CKPT-QTDE-APROVADOS  PIC 9(6).
+           05 CKPT-QTDE-EXAME      PIC 9(6).
+           05 CKPT-QTDE-REPROVADOS PIC 9(6).
+           05 CKPT-QTDE-REJEITADOS PIC 9(6).
+           05 CKPT-QTDE-GRADED     PIC 9(6).
+           05 CKPT-SOMA-MEDIAS     PIC 9(8)V99.
+           05 CKPT-MAIOR-MEDIA     PIC 9(2)V99.
+           05 CKPT-MENOR-MEDIA     PIC 9(2)V99.

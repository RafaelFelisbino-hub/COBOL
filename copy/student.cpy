@@ -0,0 +1,7 @@
+      *> Roster record read from STUDENT-IN by the batch grading loop.
+       01 STUDENT-REC.
+           05 ALUNO-ID           PIC X(6).
+           05 ALUNO-NOME         PIC X(30).
+           05 ALUNO-NUMERO1      PIC 9(2)V99.
+           05 ALUNO-NUMERO2      PIC 9(2)V99.
+           05 ALUNO-NUMERO3      PIC 9(2)V99.

@@ -0,0 +1,11 @@
+      *> One line appended to AUDIT-LOG per student graded, so a
+      *> disputed grade can be traced back to who/when/what was run.
+       01 AUDIT-REC.
+           05 AUDIT-DATA-HORA    PIC X(26).
+           05 AUDIT-OPERADOR     PIC X(8).
+           05 AUDIT-ALUNO-ID     PIC X(6).
+           05 AUDIT-NUMERO1      PIC 9(2)V99.
+           05 AUDIT-NUMERO2      PIC 9(2)V99.
+           05 AUDIT-NUMERO3      PIC 9(2)V99.
+           05 AUDIT-MEDIA        PIC 9(2)V99.
+           05 AUDIT-SITUACAO     PIC X(9).

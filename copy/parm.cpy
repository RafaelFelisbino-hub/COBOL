@@ -0,0 +1,10 @@
+      *> Per-course run parameters: the passing/recovery thresholds for
+      *> MEDIA, the weight given to each of the three grades, and how
+      *> often the batch loop should drop a checkpoint.
+       01 PARM-REC.
+           05 PARM-LIMITE-APROVA PIC 9(2)V99.
+           05 PARM-LIMITE-EXAME  PIC 9(2)V99.
+           05 PARM-PESO1         PIC 9(3).
+           05 PARM-PESO2         PIC 9(3).
+           05 PARM-PESO3         PIC 9(3).
+           05 PARM-INTERV-CKPT   PIC 9(4).
